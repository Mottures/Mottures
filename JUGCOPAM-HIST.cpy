@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: JUGCOPAM-HIST
+      * Purpose:  Registro del maestro historico JUGCOPAM-HIST.dat, con
+      *           un total de jugadores y de goles por pais y por
+      *           edicion del torneo. Compartido por CORTECONTROL (que
+      *           lo alimenta) y COMPARATIVACOPAM (que lo lee).
+      ******************************************************************
+           05  REG-HIST-EDICION    PIC 9(04).
+           05  REG-HIST-PAIS       PIC X(03).
+           05  REG-HIST-JUGADORES  PIC 9(04).
+           05  REG-HIST-GOLES      PIC 9(04).
