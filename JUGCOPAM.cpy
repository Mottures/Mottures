@@ -0,0 +1,22 @@
+      ******************************************************************
+      * Copybook: JUGCOPAM
+      * Purpose:  Campo a campo del registro de jugadores del torneo
+      *           JUGCOPAM, compartido por todos los programas que leen
+      *           JUGCOPAM.dat (o un archivo derivado del mismo) para
+      *           evitar mantener la definicion por duplicado.
+      * Modification History:
+      *   2026-08-08  Se agrega REG-JUGCOPAM-EDICION al final del
+      *               registro para identificar a que edicion del
+      *               torneo pertenece cada fila, sin correr los
+      *               campos existentes.
+      ******************************************************************
+           05  REG-JUGCOPAM-NOMBRE PIC X(20).
+           05  REG-JUGCOPAM-CLUB   PIC X(16).
+           05  REG-JUGCOPAM-PAIS   PIC X(03).
+           05  REG-JUGCOPAM-POS    PIC X(03).
+           05  REG-JUGCOPAM-NUM    PIC 9(02).
+           05  REG-JUGCOPAM-GOLES  PIC 9(02).
+           05  REG-JUGCOPAM-ASIST  PIC 9(02).
+           05  REG-JUGCOPAM-TROJ   PIC 9(02).
+           05  REG-JUGCOPAM-TAMA   PIC 9(02).
+           05  REG-JUGCOPAM-EDICION PIC 9(04).
