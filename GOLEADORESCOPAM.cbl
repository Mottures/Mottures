@@ -0,0 +1,235 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Clasificacion de goleadores y asistidores del torneo
+      *           JUGCOPAM, sin distincion de pais, a partir del
+      *           roster completo en JUGCOPAM.dat.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GOLEADORESCOPAM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO "JUGCOPAM.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA.
+           SELECT SALIDA ASSIGN TO "GOLEADORESCOPAM.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA.
+           01  REG-ENTRADA.
+               COPY "JUGCOPAM.cpy".
+
+       FD  SALIDA.
+           01  REG-SALIDA PIC X(90).
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS.
+           05 FS-ENTRADA                     PIC XX.
+               88 FS-ENTRADA-OK              VALUE '00'.
+               88 FS-ENTRADA-FIN             VALUE '10'.
+           05 FS-SALIDA                      PIC XX.
+               88 FS-SALIDA-OK               VALUE '00'.
+
+       01  VARIABLES.
+           05 WS-CONTADOR-LECTURA PIC 9(4) VALUE ZERO.
+           05 WS-TOTAL-JUGADORES  PIC 9(4) VALUE ZERO.
+           05 WS-TOP-N            PIC 99 VALUE 10.
+           05 WS-RANKING-IDX      PIC 99.
+           05 WS-IDX-BUSQUEDA     PIC 9(4).
+           05 WS-IDX-MAYOR        PIC 9(4).
+           05 WS-VALOR-MAYOR      PIC 9(02).
+
+       01  TABLA-JUGADORES.
+           05 TAB-JUGADOR OCCURS 500 TIMES.
+               10 TJ-NOMBRE PIC X(20).
+               10 TJ-CLUB   PIC X(16).
+               10 TJ-PAIS   PIC X(03).
+               10 TJ-GOLES  PIC 9(02).
+               10 TJ-ASIST  PIC 9(02).
+               10 TJ-USADO  PIC X VALUE 'N'.
+                   88 TJ-YA-USADO VALUE 'S'.
+
+       01  WS-LINEA-GOLEADOR.
+           05 FILLER    PIC X(08) VALUE 'JUGADOR '.
+           05 WSG-NOMBRE PIC X(20).
+           05 FILLER    PIC X(06) VALUE ' CLUB '.
+           05 WSG-CLUB  PIC X(16).
+           05 FILLER    PIC X(06) VALUE ' PAIS '.
+           05 WSG-PAIS  PIC X(03).
+           05 FILLER    PIC X(07) VALUE ' GOLES '.
+           05 WSG-GOLES PIC 9(02).
+
+       01  WS-LINEA-ASISTENCIA.
+           05 FILLER     PIC X(08) VALUE 'JUGADOR '.
+           05 WSA-NOMBRE PIC X(20).
+           05 FILLER     PIC X(06) VALUE ' CLUB '.
+           05 WSA-CLUB   PIC X(16).
+           05 FILLER     PIC X(06) VALUE ' PAIS '.
+           05 WSA-PAIS   PIC X(03).
+           05 FILLER     PIC X(13) VALUE ' ASISTENCIAS '.
+           05 WSA-ASIST  PIC 9(02).
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-INICIO.
+       PERFORM 2000-CARGAR-JUGADORES UNTIL FS-ENTRADA-FIN.
+       PERFORM 3000-GENERAR-GOLEADORES.
+       PERFORM 3500-REINICIAR-USADOS.
+       PERFORM 4000-GENERAR-ASISTIDORES.
+       PERFORM 9000-FINAL.
+
+
+       1000-INICIO.
+           PERFORM 1100-ABRIR-ARCHIVOS.
+           PERFORM 5000-LEER-ENTRADA.
+       1000-INICIO-EXIT. EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA
+               IF NOT FS-ENTRADA-OK
+                   DISPLAY 'ERROR APERTURA ENTRADA FS: ' FS-ENTRADA
+                   PERFORM 9000-FINAL
+               END-IF.
+           OPEN OUTPUT SALIDA
+               IF NOT FS-SALIDA-OK
+                   DISPLAY 'ERROR APERTURA SALIDA FS: ' FS-SALIDA
+                   PERFORM 9000-FINAL
+               END-IF.
+       1100-ABRIR-ARCHIVOS-EXIT.EXIT.
+
+       2000-CARGAR-JUGADORES.
+           IF WS-TOTAL-JUGADORES >= 500
+               DISPLAY 'TABLA DE JUGADORES LLENA, SE EXCEDE EL LIMITE '
+                   'DE 500 JUGADORES'
+               PERFORM 9000-FINAL
+           END-IF
+           ADD 1 TO WS-TOTAL-JUGADORES
+           MOVE REG-JUGCOPAM-NOMBRE TO TJ-NOMBRE (WS-TOTAL-JUGADORES)
+           MOVE REG-JUGCOPAM-CLUB   TO TJ-CLUB   (WS-TOTAL-JUGADORES)
+           MOVE REG-JUGCOPAM-PAIS   TO TJ-PAIS   (WS-TOTAL-JUGADORES)
+           MOVE REG-JUGCOPAM-GOLES  TO TJ-GOLES  (WS-TOTAL-JUGADORES)
+           MOVE REG-JUGCOPAM-ASIST  TO TJ-ASIST  (WS-TOTAL-JUGADORES)
+           PERFORM 5000-LEER-ENTRADA
+           .
+       2000-CARGAR-JUGADORES-EXIT.EXIT.
+
+       3000-GENERAR-GOLEADORES.
+           PERFORM 3100-SELECCIONAR-GOLEADOR
+               VARYING WS-RANKING-IDX FROM 1 BY 1
+               UNTIL WS-RANKING-IDX > WS-TOP-N
+                  OR WS-RANKING-IDX > WS-TOTAL-JUGADORES
+           .
+       3000-GENERAR-GOLEADORES-EXIT.EXIT.
+
+       3100-SELECCIONAR-GOLEADOR.
+           PERFORM 3110-BUSCAR-MAYOR-GOLES
+           IF WS-IDX-MAYOR > 0
+               MOVE TJ-NOMBRE (WS-IDX-MAYOR) TO WSG-NOMBRE
+               MOVE TJ-CLUB   (WS-IDX-MAYOR) TO WSG-CLUB
+               MOVE TJ-PAIS   (WS-IDX-MAYOR) TO WSG-PAIS
+               MOVE TJ-GOLES  (WS-IDX-MAYOR) TO WSG-GOLES
+               WRITE REG-SALIDA FROM WS-LINEA-GOLEADOR
+               SET TJ-YA-USADO (WS-IDX-MAYOR) TO TRUE
+           END-IF
+           .
+       3100-SELECCIONAR-GOLEADOR-EXIT.EXIT.
+
+       3110-BUSCAR-MAYOR-GOLES.
+           MOVE ZERO TO WS-VALOR-MAYOR
+           MOVE ZERO TO WS-IDX-MAYOR
+           PERFORM 3120-COMPARAR-GOLES
+               VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL WS-IDX-BUSQUEDA > WS-TOTAL-JUGADORES
+           .
+       3110-BUSCAR-MAYOR-GOLES-EXIT.EXIT.
+
+       3120-COMPARAR-GOLES.
+           IF NOT TJ-YA-USADO (WS-IDX-BUSQUEDA)
+               IF TJ-GOLES (WS-IDX-BUSQUEDA) > WS-VALOR-MAYOR
+                   MOVE TJ-GOLES (WS-IDX-BUSQUEDA) TO WS-VALOR-MAYOR
+                   MOVE WS-IDX-BUSQUEDA TO WS-IDX-MAYOR
+               END-IF
+           END-IF
+           .
+       3120-COMPARAR-GOLES-EXIT.EXIT.
+
+       3500-REINICIAR-USADOS.
+           PERFORM 3510-LIMPIAR-USADO
+               VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL WS-IDX-BUSQUEDA > WS-TOTAL-JUGADORES
+           .
+       3500-REINICIAR-USADOS-EXIT.EXIT.
+
+       3510-LIMPIAR-USADO.
+           MOVE 'N' TO TJ-USADO (WS-IDX-BUSQUEDA)
+           .
+       3510-LIMPIAR-USADO-EXIT.EXIT.
+
+       4000-GENERAR-ASISTIDORES.
+           PERFORM 4100-SELECCIONAR-ASISTIDOR
+               VARYING WS-RANKING-IDX FROM 1 BY 1
+               UNTIL WS-RANKING-IDX > WS-TOP-N
+                  OR WS-RANKING-IDX > WS-TOTAL-JUGADORES
+           .
+       4000-GENERAR-ASISTIDORES-EXIT.EXIT.
+
+       4100-SELECCIONAR-ASISTIDOR.
+           PERFORM 4110-BUSCAR-MAYOR-ASIST
+           IF WS-IDX-MAYOR > 0
+               MOVE TJ-NOMBRE (WS-IDX-MAYOR) TO WSA-NOMBRE
+               MOVE TJ-CLUB   (WS-IDX-MAYOR) TO WSA-CLUB
+               MOVE TJ-PAIS   (WS-IDX-MAYOR) TO WSA-PAIS
+               MOVE TJ-ASIST  (WS-IDX-MAYOR) TO WSA-ASIST
+               WRITE REG-SALIDA FROM WS-LINEA-ASISTENCIA
+               SET TJ-YA-USADO (WS-IDX-MAYOR) TO TRUE
+           END-IF
+           .
+       4100-SELECCIONAR-ASISTIDOR-EXIT.EXIT.
+
+       4110-BUSCAR-MAYOR-ASIST.
+           MOVE ZERO TO WS-VALOR-MAYOR
+           MOVE ZERO TO WS-IDX-MAYOR
+           PERFORM 4120-COMPARAR-ASIST
+               VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL WS-IDX-BUSQUEDA > WS-TOTAL-JUGADORES
+           .
+       4110-BUSCAR-MAYOR-ASIST-EXIT.EXIT.
+
+       4120-COMPARAR-ASIST.
+           IF NOT TJ-YA-USADO (WS-IDX-BUSQUEDA)
+               IF TJ-ASIST (WS-IDX-BUSQUEDA) > WS-VALOR-MAYOR
+                   MOVE TJ-ASIST (WS-IDX-BUSQUEDA) TO WS-VALOR-MAYOR
+                   MOVE WS-IDX-BUSQUEDA TO WS-IDX-MAYOR
+               END-IF
+           END-IF
+           .
+       4120-COMPARAR-ASIST-EXIT.EXIT.
+
+       5000-LEER-ENTRADA.
+           READ ENTRADA
+           EVALUATE TRUE
+               WHEN FS-ENTRADA-OK
+                   ADD 1 TO WS-CONTADOR-LECTURA
+               WHEN FS-ENTRADA-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA ENTRADA FS ' FS-ENTRADA
+                   PERFORM 9000-FINAL
+           END-EVALUATE
+           .
+       5000-LEER-ENTRADA-EXIT.EXIT.
+
+       9000-FINAL.
+           CLOSE ENTRADA
+           CLOSE SALIDA
+           DISPLAY '***************************************************'
+           DISPLAY 'TOTAL JUGADORES LEIDOS: ' WS-CONTADOR-LECTURA
+           DISPLAY '***************************************************'
+           .
+
+       STOP RUN.
+       END PROGRAM GOLEADORESCOPAM.
