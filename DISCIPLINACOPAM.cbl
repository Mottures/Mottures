@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Recorre JUGCOPAM.dat y lista a los jugadores que
+      *           llegan o superan los umbrales de tarjetas amarillas o
+      *           rojas configurados, para que el comite de
+      *           competicion no tenga que derivarlo a mano del
+      *           archivo crudo en cada fecha.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DISCIPLINACOPAM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO "JUGCOPAM.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA.
+           SELECT SALIDA ASSIGN TO "CORTECONTROL-DISCIPLINA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA.
+           01  REG-ENTRADA.
+               COPY "JUGCOPAM.cpy".
+
+       FD  SALIDA.
+           01  REG-SALIDA PIC X(90).
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS.
+           05 FS-ENTRADA                     PIC XX.
+               88 FS-ENTRADA-OK              VALUE '00'.
+               88 FS-ENTRADA-FIN             VALUE '10'.
+           05 FS-SALIDA                      PIC XX.
+               88 FS-SALIDA-OK               VALUE '00'.
+
+       01  VARIABLES.
+           05 WS-CONTADOR-LECTURA PIC 9(4) VALUE ZERO.
+           05 WS-CONTADOR-FLAGS   PIC 9(4) VALUE ZERO.
+
+      * Umbrales de tarjetas a partir de los cuales un jugador se
+      * considera cerca de una suspension. Ajustar aqui si el comite
+      * de competicion cambia el criterio.
+       01  WS-UMBRALES.
+           05 WS-UMBRAL-AMARILLAS PIC 9(02) VALUE 5.
+           05 WS-UMBRAL-ROJAS     PIC 9(02) VALUE 1.
+
+       01  WS-LINEA-DISCIPLINA.
+           05 FILLER     PIC X(08) VALUE 'JUGADOR '.
+           05 WSD-NOMBRE PIC X(20).
+           05 FILLER     PIC X(06) VALUE ' CLUB '.
+           05 WSD-CLUB   PIC X(16).
+           05 FILLER     PIC X(06) VALUE ' PAIS '.
+           05 WSD-PAIS   PIC X(03).
+           05 FILLER     PIC X(11) VALUE ' AMARILLAS '.
+           05 WSD-TAMA   PIC 9(02).
+           05 FILLER     PIC X(07) VALUE ' ROJAS '.
+           05 WSD-TROJ   PIC 9(02).
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-INICIO.
+       PERFORM 2000-PROCESO-JUGADOR UNTIL FS-ENTRADA-FIN.
+       PERFORM 9000-FINAL.
+
+
+       1000-INICIO.
+           PERFORM 1100-ABRIR-ARCHIVOS.
+           PERFORM 5000-LEER-ENTRADA.
+       1000-INICIO-EXIT. EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA
+               IF NOT FS-ENTRADA-OK
+                   DISPLAY 'ERROR APERTURA ENTRADA FS: ' FS-ENTRADA
+                   PERFORM 9000-FINAL
+               END-IF.
+           OPEN OUTPUT SALIDA
+               IF NOT FS-SALIDA-OK
+                   DISPLAY 'ERROR APERTURA SALIDA FS: ' FS-SALIDA
+                   PERFORM 9000-FINAL
+               END-IF.
+       1100-ABRIR-ARCHIVOS-EXIT.EXIT.
+
+       2000-PROCESO-JUGADOR.
+           IF REG-JUGCOPAM-TAMA >= WS-UMBRAL-AMARILLAS
+               OR REG-JUGCOPAM-TROJ >= WS-UMBRAL-ROJAS
+               PERFORM 2100-MARCAR-JUGADOR
+           END-IF
+           PERFORM 5000-LEER-ENTRADA
+           .
+       2000-PROCESO-JUGADOR-EXIT.EXIT.
+
+       2100-MARCAR-JUGADOR.
+           MOVE REG-JUGCOPAM-NOMBRE TO WSD-NOMBRE
+           MOVE REG-JUGCOPAM-CLUB   TO WSD-CLUB
+           MOVE REG-JUGCOPAM-PAIS   TO WSD-PAIS
+           MOVE REG-JUGCOPAM-TAMA   TO WSD-TAMA
+           MOVE REG-JUGCOPAM-TROJ   TO WSD-TROJ
+           WRITE REG-SALIDA FROM WS-LINEA-DISCIPLINA
+           ADD 1 TO WS-CONTADOR-FLAGS
+           .
+       2100-MARCAR-JUGADOR-EXIT.EXIT.
+
+       5000-LEER-ENTRADA.
+           READ ENTRADA
+           EVALUATE TRUE
+               WHEN FS-ENTRADA-OK
+                   ADD 1 TO WS-CONTADOR-LECTURA
+               WHEN FS-ENTRADA-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA ENTRADA FS ' FS-ENTRADA
+                   PERFORM 9000-FINAL
+           END-EVALUATE
+           .
+       5000-LEER-ENTRADA-EXIT.EXIT.
+
+       9000-FINAL.
+           CLOSE ENTRADA
+           CLOSE SALIDA
+           DISPLAY '***************************************************'
+           DISPLAY 'TOTAL JUGADORES LEIDOS: ' WS-CONTADOR-LECTURA
+           DISPLAY 'TOTAL JUGADORES MARCADOS: ' WS-CONTADOR-FLAGS
+           DISPLAY '***************************************************'
+           .
+
+       STOP RUN.
+       END PROGRAM DISCIPLINACOPAM.
