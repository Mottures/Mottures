@@ -0,0 +1,205 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:  Compara, para cada pais presente en la edicion mas
+      *           reciente del torneo, sus totales de jugadores y goles
+      *           contra los de su edicion anterior, usando el maestro
+      *           historico JUGCOPAM-HIST.dat que alimenta CORTECONTROL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMPARATIVACOPAM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT HIST ASSIGN TO "JUGCOPAM-HIST.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-HIST.
+           SELECT SALIDA ASSIGN TO "JUGCOPAM-COMPARATIVA.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST.
+           01  REG-HIST.
+               COPY "JUGCOPAM-HIST.cpy".
+
+       FD  SALIDA.
+           01  REG-SALIDA PIC X(120).
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS.
+           05 FS-HIST                        PIC XX.
+               88 FS-HIST-OK                 VALUE '00'.
+               88 FS-HIST-FIN                VALUE '10'.
+           05 FS-SALIDA                      PIC XX.
+               88 FS-SALIDA-OK               VALUE '00'.
+
+       01  VARIABLES.
+           05 WS-TOTAL-HIST       PIC 9(04) VALUE ZERO.
+           05 WS-EDICION-MAX      PIC 9(04) VALUE ZERO.
+           05 WS-IDX-HIST         PIC 9(04).
+           05 WS-IDX-BUSQUEDA     PIC 9(04).
+           05 WS-EDICION-ANTERIOR PIC 9(04).
+           05 WS-JUGADORES-ANTERIOR PIC 9(04).
+           05 WS-GOLES-ANTERIOR     PIC 9(04).
+           05 WS-SIN-ANTERIOR       PIC X VALUE 'N'.
+               88 NO-HAY-EDICION-ANTERIOR VALUE 'S'.
+           05 WS-VAR-JUGADORES      PIC S9(04).
+           05 WS-VAR-GOLES          PIC S9(04).
+
+       01  TABLA-HIST.
+           05 TAB-HIST OCCURS 2000 TIMES.
+               10 TH-EDICION     PIC 9(04).
+               10 TH-PAIS        PIC X(03).
+               10 TH-JUGADORES   PIC 9(04).
+               10 TH-GOLES       PIC 9(04).
+
+       01  WS-LINEA-COMPARATIVA.
+           05 FILLER            PIC X(05) VALUE 'PAIS '.
+           05 WSC-PAIS          PIC X(03).
+           05 FILLER            PIC X(09) VALUE ' EDICION '.
+           05 WSC-EDICION       PIC 9(04).
+           05 FILLER            PIC X(12) VALUE ' JUGADORES  '.
+           05 WSC-JUGADORES     PIC 9(04).
+           05 FILLER            PIC X(16) VALUE ' VAR JUGADORES '.
+           05 WSC-VAR-JUGADORES PIC S9(04) SIGN LEADING SEPARATE.
+           05 FILLER            PIC X(07) VALUE ' GOLES '.
+           05 WSC-GOLES         PIC 9(04).
+           05 FILLER            PIC X(11) VALUE ' VAR GOLES '.
+           05 WSC-VAR-GOLES     PIC S9(04) SIGN LEADING SEPARATE.
+
+       PROCEDURE DIVISION.
+       PERFORM 1000-INICIO.
+       PERFORM 2000-CARGAR-HIST UNTIL FS-HIST-FIN.
+       PERFORM 3000-GENERAR-COMPARATIVA.
+       PERFORM 9000-FINAL.
+
+
+       1000-INICIO.
+           PERFORM 1100-ABRIR-ARCHIVOS.
+           PERFORM 5000-LEER-HIST.
+       1000-INICIO-EXIT. EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+           OPEN INPUT HIST
+               IF NOT FS-HIST-OK
+                   DISPLAY 'ERROR APERTURA HIST FS: ' FS-HIST
+                   PERFORM 9000-FINAL
+               END-IF.
+           OPEN OUTPUT SALIDA
+               IF NOT FS-SALIDA-OK
+                   DISPLAY 'ERROR APERTURA SALIDA FS: ' FS-SALIDA
+                   PERFORM 9000-FINAL
+               END-IF.
+       1100-ABRIR-ARCHIVOS-EXIT.EXIT.
+
+       2000-CARGAR-HIST.
+           IF WS-TOTAL-HIST >= 2000
+               DISPLAY 'TABLA DE HISTORICO LLENA, SE EXCEDE EL '
+                   'LIMITE DE 2000 RENGLONES'
+               PERFORM 9000-FINAL
+           END-IF
+           ADD 1 TO WS-TOTAL-HIST
+           MOVE REG-HIST-EDICION    TO TH-EDICION   (WS-TOTAL-HIST)
+           MOVE REG-HIST-PAIS       TO TH-PAIS      (WS-TOTAL-HIST)
+           MOVE REG-HIST-JUGADORES  TO TH-JUGADORES (WS-TOTAL-HIST)
+           MOVE REG-HIST-GOLES      TO TH-GOLES     (WS-TOTAL-HIST)
+           IF REG-HIST-EDICION > WS-EDICION-MAX
+               MOVE REG-HIST-EDICION TO WS-EDICION-MAX
+           END-IF
+           PERFORM 5000-LEER-HIST
+           .
+       2000-CARGAR-HIST-EXIT.EXIT.
+
+       3000-GENERAR-COMPARATIVA.
+           PERFORM 3100-PROCESAR-FILA-HIST
+               VARYING WS-IDX-HIST FROM 1 BY 1
+               UNTIL WS-IDX-HIST > WS-TOTAL-HIST
+           .
+       3000-GENERAR-COMPARATIVA-EXIT.EXIT.
+
+       3100-PROCESAR-FILA-HIST.
+           IF TH-EDICION (WS-IDX-HIST) = WS-EDICION-MAX
+               PERFORM 3110-BUSCAR-EDICION-ANTERIOR
+               PERFORM 3150-ESCRIBIR-COMPARATIVA
+           END-IF
+           .
+       3100-PROCESAR-FILA-HIST-EXIT.EXIT.
+
+       3110-BUSCAR-EDICION-ANTERIOR.
+           MOVE 'N' TO WS-SIN-ANTERIOR
+           MOVE ZERO TO WS-EDICION-ANTERIOR
+           MOVE ZERO TO WS-JUGADORES-ANTERIOR
+           MOVE ZERO TO WS-GOLES-ANTERIOR
+           PERFORM 3120-COMPARAR-FILA-ANTERIOR
+               VARYING WS-IDX-BUSQUEDA FROM 1 BY 1
+               UNTIL WS-IDX-BUSQUEDA > WS-TOTAL-HIST
+           IF WS-EDICION-ANTERIOR = ZERO
+               MOVE 'S' TO WS-SIN-ANTERIOR
+           END-IF
+           .
+       3110-BUSCAR-EDICION-ANTERIOR-EXIT.EXIT.
+
+       3120-COMPARAR-FILA-ANTERIOR.
+           IF TH-PAIS (WS-IDX-BUSQUEDA) = TH-PAIS (WS-IDX-HIST)
+               AND TH-EDICION (WS-IDX-BUSQUEDA) < WS-EDICION-MAX
+               AND TH-EDICION (WS-IDX-BUSQUEDA) > WS-EDICION-ANTERIOR
+               MOVE TH-EDICION (WS-IDX-BUSQUEDA)
+                   TO WS-EDICION-ANTERIOR
+               MOVE TH-JUGADORES (WS-IDX-BUSQUEDA)
+                   TO WS-JUGADORES-ANTERIOR
+               MOVE TH-GOLES (WS-IDX-BUSQUEDA)
+                   TO WS-GOLES-ANTERIOR
+           END-IF
+           .
+       3120-COMPARAR-FILA-ANTERIOR-EXIT.EXIT.
+
+       3150-ESCRIBIR-COMPARATIVA.
+           IF NO-HAY-EDICION-ANTERIOR
+               MOVE ZERO TO WS-VAR-JUGADORES
+               MOVE ZERO TO WS-VAR-GOLES
+           ELSE
+               SUBTRACT WS-JUGADORES-ANTERIOR
+                   FROM TH-JUGADORES (WS-IDX-HIST)
+                   GIVING WS-VAR-JUGADORES
+               SUBTRACT WS-GOLES-ANTERIOR
+                   FROM TH-GOLES (WS-IDX-HIST)
+                   GIVING WS-VAR-GOLES
+           END-IF
+           MOVE TH-PAIS (WS-IDX-HIST)      TO WSC-PAIS
+           MOVE TH-EDICION (WS-IDX-HIST)   TO WSC-EDICION
+           MOVE TH-JUGADORES (WS-IDX-HIST) TO WSC-JUGADORES
+           MOVE WS-VAR-JUGADORES           TO WSC-VAR-JUGADORES
+           MOVE TH-GOLES (WS-IDX-HIST)     TO WSC-GOLES
+           MOVE WS-VAR-GOLES               TO WSC-VAR-GOLES
+           WRITE REG-SALIDA FROM WS-LINEA-COMPARATIVA
+           .
+       3150-ESCRIBIR-COMPARATIVA-EXIT.EXIT.
+
+       5000-LEER-HIST.
+           READ HIST
+           EVALUATE TRUE
+               WHEN FS-HIST-OK
+                   CONTINUE
+               WHEN FS-HIST-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA HIST FS ' FS-HIST
+                   PERFORM 9000-FINAL
+           END-EVALUATE
+           .
+       5000-LEER-HIST-EXIT.EXIT.
+
+       9000-FINAL.
+           CLOSE HIST
+           CLOSE SALIDA
+           DISPLAY '***************************************************'
+           DISPLAY 'TOTAL RENGLONES HISTORICOS LEIDOS: ' WS-TOTAL-HIST
+           DISPLAY 'EDICION COMPARADA: ' WS-EDICION-MAX
+           DISPLAY '***************************************************'
+           .
+
+       STOP RUN.
+       END PROGRAM COMPARATIVACOPAM.
