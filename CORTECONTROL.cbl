@@ -2,6 +2,47 @@
       * Author:
       * Date:
       * Purpose:
+      * Modification History:
+      *   2026-08-08  Ordena ENTRADA por PAIS/CLUB antes de procesar,
+      *               en lugar de confiar en que JUGCOPAM.dat ya
+      *               llegue ordenado.
+      *   2026-08-08  Valida POS/NUM/PAIS de cada registro antes de
+      *               totalizarlo; los que fallan se escriben en
+      *               CORTECONTROL-RECHAZOS.dat en lugar de sumarse.
+      *   2026-08-08  Suma asistencias y tarjetas amarillas/rojas por
+      *               pais junto con jugadores y goles.
+      *   2026-08-08  Acumula jugadores y goles por club en una tabla
+      *               en memoria y los escribe en SALIDACLUB.dat,
+      *               ya que el club no viene ordenado de forma que
+      *               un corte de control simple lo pueda totalizar.
+      *   2026-08-08  Toma la edicion del torneo de REG-JUGCOPAM-EDICION
+      *               y agrega a cada pais totalizado un renglon en el
+      *               maestro historico JUGCOPAM-HIST.dat, para poder
+      *               comparar ediciones con COMPARATIVACOPAM.
+      *   2026-08-08  Agrega un renglon a CORTECONTROL-AUDIT.dat en
+      *               9000-FINAL con fecha, hora, registros leidos,
+      *               renglones de pais escritos y registros rechazados
+      *               de la corrida, para dejar constancia permanente
+      *               ademas de lo que se muestra por consola.
+      *   2026-08-08  Checkpoint de reinicio: al terminar cada pais se
+      *               graba en CORTECONTROL-CHECKPOINT.dat la posicion
+      *               alcanzada en ENTRADA-ORDENADA; si una corrida
+      *               anterior quedo con checkpoint pendiente, esta
+      *               corrida salta esos registros ya totalizados y
+      *               sigue agregando paises a SALIDAJUGCOPAM.dat en
+      *               lugar de reprocesar todo el roster. El checkpoint
+      *               se limpia solo cuando la corrida termina completa.
+      *               SALIDACLUB.dat, CORTECONTROL-RECHAZOS.dat y
+      *               JUGCOPAM-HIST.dat no se checkpointean por
+      *               separado: en un reinicio, el pais con el que se
+      *               retoma vuelve a generar su linea de club/rechazo/
+      *               historico junto con los paises nuevos.
+      *   2026-08-08  Exporta los totales por pais tambien en formato
+      *               delimitado a CORTECONTROL-EXPORT.csv, con
+      *               cabecera, para el sistema de reportes de la
+      *               federacion. Sigue el mismo criterio EXTEND/OUTPUT
+      *               que SALIDAJUGCOPAM.dat ante un reinicio por
+      *               checkpoint, sin repetir la cabecera.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -12,41 +53,232 @@
            FILE-CONTROL.
            SELECT ENTRADA ASSIGN TO "JUGCOPAM.dat"
            ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-ENTRADA-CRUDA.
+           SELECT ENTRADA-ORDENADA ASSIGN TO "JUGCOPAM-ORDENADO.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-ENTRADA.
+           SELECT WORK-ORDENACION ASSIGN TO "WORKORD.tmp".
            SELECT SALIDA ASSIGN TO "SALIDAJUGCOPAM.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS FS-SALIDA.
+           SELECT RECHAZOS ASSIGN TO "CORTECONTROL-RECHAZOS.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-RECHAZOS.
+           SELECT SALIDACLUB ASSIGN TO "SALIDACLUB.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-SALIDACLUB.
+           SELECT HIST ASSIGN TO "JUGCOPAM-HIST.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-HIST.
+           SELECT AUDITORIA ASSIGN TO "CORTECONTROL-AUDIT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-AUDITORIA.
+           SELECT CHECKPOINT ASSIGN TO "CORTECONTROL-CHECKPOINT.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-CHECKPOINT.
+           SELECT EXPORTCSV ASSIGN TO "CORTECONTROL-EXPORT.csv"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS FS-EXPORTCSV.
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA.
+           01  REG-ENTRADA-CRUDA.
+               COPY "JUGCOPAM.cpy".
+
+       SD  WORK-ORDENACION.
+           01  REG-ORDENACION.
+               COPY "JUGCOPAM.cpy".
+
+       FD  ENTRADA-ORDENADA.
            01  REG-ENTRADA.
-               05  REG-JUGCOPAM-NOMBRE PIC X(20).
-               05  REG-JUGCOPAM-CLUB   PIC X(16).
-               05  REG-JUGCOPAM-PAIS   PIC X(03).
-               05  REG-JUGCOPAM-POS    PIC X(03).
-               05  REG-JUGCOPAM-NUM    PIC 9(02).
-               05  REG-JUGCOPAM-GOLES  PIC 9(02).
-               05  REG-JUGCOPAM-ASIST  PIC 9(02).
-               05  REG-JUGCOPAM-TROJ   PIC 9(02).
-               05  REG-JUGCOPAM-TAMA   PIC 9(02).
+               COPY "JUGCOPAM.cpy".
 
        FD  SALIDA.
-           01  REG-SALIDA PIC X(110).
+           01  REG-SALIDA PIC X(160).
+
+       FD  RECHAZOS.
+           01  REG-RECHAZO.
+               05 RCZ-NOMBRE              PIC X(20).
+               05 RCZ-CLUB                PIC X(16).
+               05 RCZ-PAIS                PIC X(03).
+               05 RCZ-POS                 PIC X(03).
+               05 RCZ-NUM                 PIC 9(02).
+               05 RCZ-SEPARADOR           PIC X(01).
+               05 RCZ-MOTIVO              PIC X(40).
+
+       FD  SALIDACLUB.
+           01  REG-SALIDACLUB PIC X(80).
+
+       FD  HIST.
+           01  REG-HIST.
+               COPY "JUGCOPAM-HIST.cpy".
+
+       FD  AUDITORIA.
+           01  REG-AUDITORIA PIC X(100).
+
+       FD  CHECKPOINT.
+           01  REG-CHECKPOINT.
+               05 CKP-PAIS                PIC X(03).
+               05 CKP-SEPARADOR           PIC X(01).
+               05 CKP-POSICION            PIC 9(04).
+
+       FD  EXPORTCSV.
+           01  REG-EXPORTCSV PIC X(70).
        WORKING-STORAGE SECTION.
 
        01  FILE-STATUS.
+           05 FS-ENTRADA-CRUDA               PIC XX.
+               88 FS-ENTRADA-CRUDA-OK        VALUE '00'.
            05 FS-ENTRADA                     PIC XX.
                88 FS-ENTRADA-OK              VALUE '00'.
                88 FS-ENTRADA-FIN             VALUE '10'.
            05 FS-SALIDA                      PIC XX.
                88 FS-SALIDA-OK               VALUE '00'.
+           05 FS-RECHAZOS                    PIC XX.
+               88 FS-RECHAZOS-OK             VALUE '00'.
+           05 FS-SALIDACLUB                  PIC XX.
+               88 FS-SALIDACLUB-OK           VALUE '00'.
+           05 FS-HIST                        PIC XX.
+               88 FS-HIST-OK                 VALUE '00'.
+               88 FS-HIST-FIN                VALUE '10'.
+               88 FS-HIST-NUEVO              VALUE '05' '35'.
+           05 FS-AUDITORIA                   PIC XX.
+               88 FS-AUDITORIA-OK            VALUE '00'.
+               88 FS-AUDITORIA-NUEVO         VALUE '05' '35'.
+           05 FS-CHECKPOINT                  PIC XX.
+               88 FS-CHECKPOINT-OK           VALUE '00'.
+               88 FS-CHECKPOINT-NUEVO        VALUE '05' '35'.
+           05 FS-EXPORTCSV                   PIC XX.
+               88 FS-EXPORTCSV-OK            VALUE '00'.
 
 
        01  VARIABLES.
-           05 WS-CONTADOR-LECTURA PIC 99.
-           05 WS-CONTADOR-ESCRIBO PIC 99.
-           05 CONTADOR-JUGADORES PIC 9(4).
-           05 CONTADOR-GOLES PIC 9(4).
+           05 WS-CONTADOR-LECTURA PIC 9(4) VALUE ZERO.
+           05 WS-CONTADOR-ESCRIBO PIC 9(4) VALUE ZERO.
+           05 WS-CONTADOR-RECHAZOS PIC 9(4) VALUE ZERO.
+           05 CONTADOR-JUGADORES PIC 9(4) VALUE ZERO.
+           05 CONTADOR-GOLES PIC 9(4) VALUE ZERO.
+           05 CONTADOR-ASISTENCIAS PIC 9(4) VALUE ZERO.
+           05 CONTADOR-TARJETAS-AMARILLAS PIC 9(4) VALUE ZERO.
+           05 CONTADOR-TARJETAS-ROJAS PIC 9(4) VALUE ZERO.
+
+       01  WS-VALIDACION.
+           05 WS-REG-VALIDO              PIC X VALUE 'S'.
+               88 REG-VALIDO             VALUE 'S'.
+               88 REG-INVALIDO           VALUE 'N'.
+           05 WS-MOTIVO-RECHAZO          PIC X(40).
+           05 WS-IDX-PAIS                PIC 99.
+           05 WS-PAIS-ENCONTRADO         PIC X VALUE 'N'.
+               88 PAIS-ENCONTRADO        VALUE 'S'.
+
+       01  TABLA-PAISES-VALIDOS-INIC.
+           05 FILLER PIC X(3) VALUE 'ARG'.
+           05 FILLER PIC X(3) VALUE 'BRA'.
+           05 FILLER PIC X(3) VALUE 'URU'.
+           05 FILLER PIC X(3) VALUE 'PAR'.
+           05 FILLER PIC X(3) VALUE 'CHI'.
+           05 FILLER PIC X(3) VALUE 'COL'.
+           05 FILLER PIC X(3) VALUE 'PER'.
+           05 FILLER PIC X(3) VALUE 'ECU'.
+           05 FILLER PIC X(3) VALUE 'BOL'.
+           05 FILLER PIC X(3) VALUE 'VEN'.
+           05 FILLER PIC X(3) VALUE 'MEX'.
+           05 FILLER PIC X(3) VALUE 'USA'.
+           05 FILLER PIC X(3) VALUE 'CAN'.
+           05 FILLER PIC X(3) VALUE 'ESP'.
+           05 FILLER PIC X(3) VALUE 'POR'.
+           05 FILLER PIC X(3) VALUE 'FRA'.
+           05 FILLER PIC X(3) VALUE 'GER'.
+           05 FILLER PIC X(3) VALUE 'ITA'.
+           05 FILLER PIC X(3) VALUE 'ENG'.
+           05 FILLER PIC X(3) VALUE 'NED'.
+           05 FILLER PIC X(3) VALUE 'BEL'.
+           05 FILLER PIC X(3) VALUE 'CRO'.
+           05 FILLER PIC X(3) VALUE 'JPN'.
+           05 FILLER PIC X(3) VALUE 'KOR'.
+           05 FILLER PIC X(3) VALUE 'AUS'.
+           05 FILLER PIC X(3) VALUE 'MAR'.
+           05 FILLER PIC X(3) VALUE 'SEN'.
+           05 FILLER PIC X(3) VALUE 'NGA'.
+           05 FILLER PIC X(3) VALUE 'GHA'.
+           05 FILLER PIC X(3) VALUE 'EGY'.
+           05 FILLER PIC X(3) VALUE 'TUN'.
+           05 FILLER PIC X(3) VALUE 'ALG'.
+       01  TABLA-PAISES-VALIDOS REDEFINES TABLA-PAISES-VALIDOS-INIC.
+           05 TAB-PAIS OCCURS 32 TIMES PIC X(3).
+
+       01  WS-TOTAL-CLUBES               PIC 9(4) VALUE ZERO.
+       01  WS-IDX-CLUB                   PIC 9(4).
+       01  WS-IDX-CLUB-HALLADO           PIC 9(4).
+       01  WS-CLUB-ENCONTRADO            PIC X VALUE 'N'.
+           88 CLUB-ENCONTRADO            VALUE 'S'.
+
+       01  TABLA-CLUBES.
+           05 TAB-CLUB OCCURS 200 TIMES.
+               10 TC-CLUB                PIC X(16).
+               10 TC-JUGADORES           PIC 9(4) VALUE ZERO.
+               10 TC-GOLES               PIC 9(4) VALUE ZERO.
+
+       01  WS-EDICION-ACTUAL              PIC 9(04) VALUE ZERO.
+
+       01  WS-TOTAL-HIST-PREVIO           PIC 9(4) VALUE ZERO.
+       01  WS-IDX-HIST-PREVIO             PIC 9(4).
+       01  WS-HIST-YA-EXISTE              PIC X VALUE 'N'.
+           88 HIST-YA-EXISTE              VALUE 'S'.
+
+       01  TABLA-HIST-PREVIO.
+           05 TAB-HIST-PREVIO OCCURS 2000 TIMES.
+               10 THP-EDICION            PIC 9(04).
+               10 THP-PAIS               PIC X(03).
+
+       01  WS-CABECERA-CSV.
+           05 FILLER PIC X(66) VALUE
+           'PAIS,JUGADORES,GOLES,ASISTENCIAS,TARJETAS_AMARILLAS,TARJETAS
+      -    '_ROJAS'.
+
+       01  WS-LINEA-CSV.
+           05 WSX-PAIS                   PIC X(03).
+           05 WSX-COMA-1                 PIC X(01) VALUE ','.
+           05 WSX-JUGADORES              PIC 9(04).
+           05 WSX-COMA-2                 PIC X(01) VALUE ','.
+           05 WSX-GOLES                  PIC 9(04).
+           05 WSX-COMA-3                 PIC X(01) VALUE ','.
+           05 WSX-ASISTENCIAS            PIC 9(04).
+           05 WSX-COMA-4                 PIC X(01) VALUE ','.
+           05 WSX-TARJETAS-AMARILLAS     PIC 9(04).
+           05 WSX-COMA-5                 PIC X(01) VALUE ','.
+           05 WSX-TARJETAS-ROJAS         PIC 9(04).
+
+       01  WS-HAY-CHECKPOINT              PIC X VALUE 'N'.
+           88 HAY-CHECKPOINT              VALUE 'S'.
+       01  WS-POSICION-REANUDAR           PIC 9(04) VALUE ZERO.
+       01  WS-IDX-SALTO                   PIC 9(04).
+
+       01  WS-FECHA-AUDITORIA             PIC 9(08).
+       01  WS-HORA-AUDITORIA              PIC 9(08).
+
+       01  WS-LINEA-AUDITORIA.
+           05 FILLER            PIC X(06) VALUE 'FECHA '.
+           05 WSA-FECHA         PIC 9(08).
+           05 FILLER            PIC X(06) VALUE ' HORA '.
+           05 WSA-HORA          PIC 9(08).
+           05 FILLER            PIC X(18)
+               VALUE ' REGISTROS LEIDOS '.
+           05 WSA-REGISTROS-LEIDOS   PIC 9(04).
+           05 FILLER            PIC X(17)
+               VALUE ' PAISES ESCRITOS '.
+           05 WSA-PAISES-ESCRITOS   PIC 9(04).
+           05 FILLER            PIC X(22)
+               VALUE ' REGISTROS RECHAZADOS '.
+           05 WSA-REGISTROS-RECHAZADOS PIC 9(04).
+
+       01  WS-ESTRUCTURACLUB.
+           05 FILLER PIC X(5) VALUE 'CLUB '.
+           05 WS-CLUBSAL PIC X(16).
+           05 FILLER PIC X(23) VALUE ' CANTIDAD DE JUGADORES '.
+           05 TOTAL-JUGADORES-CLUB PIC 9(4).
+           05 FILLER PIC X(20) VALUE ' CANTIDAD DE GOLES '.
+           05 TOTAL-GOLES-CLUB PIC 9(4).
 
        01  WS-ESTRUCTURASALIDA.
            05 FILLER PIC X(5) VALUE 'PAIS '.
@@ -55,59 +287,381 @@
            05 TOTAL-JUGADORES-PAIS PIC 9(4).
            05 FILLER PIC X(20) VALUE ' CANTIDAD DE GOLES '.
            05 TOTAL-GOLES-PAIS PIC 9(4).
+           05 FILLER PIC X(25) VALUE ' CANTIDAD DE ASISTENCIAS '.
+           05 TOTAL-ASISTENCIAS-PAIS PIC 9(4).
+           05 FILLER PIC X(32)
+               VALUE ' CANTIDAD DE TARJETAS AMARILLAS '.
+           05 TOTAL-TARJETAS-AMARILLAS-PAIS PIC 9(4).
+           05 FILLER PIC X(28)
+               VALUE ' CANTIDAD DE TARJETAS ROJAS '.
+           05 TOTAL-TARJETAS-ROJAS-PAIS PIC 9(4).
 
        PROCEDURE DIVISION.
        PERFORM 1000-INICIO.
        PERFORM 2000-PROCESO UNTIL FS-ENTRADA-FIN.
+       PERFORM 7000-GENERAR-CLUBES.
+       PERFORM 2500-LIMPIAR-CHECKPOINT.
        PERFORM 9000-FINAL.
 
 
        1000-INICIO.
+           PERFORM 1020-LEER-CHECKPOINT.
+           PERFORM 1025-CARGAR-HIST-PREVIO.
+           PERFORM 1050-ORDENAR-ENTRADA.
            PERFORM 1100-ABRIR-ARCHIVOS.
-           PERFORM 5000-LEER-ENTRADA.
+           IF HAY-CHECKPOINT
+               PERFORM 1060-SALTAR-REGISTROS
+           ELSE
+               PERFORM 5000-LEER-ENTRADA
+           END-IF
+           IF FS-ENTRADA-OK
+               MOVE REG-JUGCOPAM-EDICION OF REG-ENTRADA
+                   TO WS-EDICION-ACTUAL
+           END-IF.
        1000-INICIO-EXIT. EXIT.
 
+       1020-LEER-CHECKPOINT.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHECKPOINT-OK
+               READ CHECKPOINT
+               IF FS-CHECKPOINT-OK AND CKP-POSICION > ZERO
+                   MOVE CKP-POSICION TO WS-POSICION-REANUDAR
+                   SET HAY-CHECKPOINT TO TRUE
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF
+           .
+       1020-LEER-CHECKPOINT-EXIT.EXIT.
+
+       1025-CARGAR-HIST-PREVIO.
+           MOVE ZERO TO WS-TOTAL-HIST-PREVIO
+           OPEN INPUT HIST
+           IF FS-HIST-OK
+               PERFORM 1026-LEER-HIST-PREVIO UNTIL FS-HIST-FIN
+               CLOSE HIST
+           END-IF
+           .
+       1025-CARGAR-HIST-PREVIO-EXIT.EXIT.
+
+       1026-LEER-HIST-PREVIO.
+           READ HIST
+           EVALUATE TRUE
+               WHEN FS-HIST-OK
+                   IF WS-TOTAL-HIST-PREVIO >= 2000
+                       DISPLAY 'TABLA DE HISTORICO LLENA, SE EXCEDE '
+                           'EL LIMITE DE 2000 RENGLONES'
+                       PERFORM 9000-FINAL
+                   END-IF
+                   ADD 1 TO WS-TOTAL-HIST-PREVIO
+                   MOVE REG-HIST-EDICION
+                       TO THP-EDICION (WS-TOTAL-HIST-PREVIO)
+                   MOVE REG-HIST-PAIS
+                       TO THP-PAIS (WS-TOTAL-HIST-PREVIO)
+               WHEN FS-HIST-FIN
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR LECTURA HIST FS ' FS-HIST
+                   PERFORM 9000-FINAL
+           END-EVALUATE
+           .
+       1026-LEER-HIST-PREVIO-EXIT.EXIT.
+
+       1060-SALTAR-REGISTROS.
+           DISPLAY 'REANUDANDO DESDE CHECKPOINT, POSICION: '
+               WS-POSICION-REANUDAR
+           PERFORM 5000-LEER-ENTRADA
+           PERFORM 1065-REPROCESAR-REGISTRO-SALTADO
+               VARYING WS-IDX-SALTO FROM 1 BY 1
+               UNTIL WS-IDX-SALTO >= WS-POSICION-REANUDAR
+           .
+       1060-SALTAR-REGISTROS-EXIT.EXIT.
+
+      * Los registros de paises ya totalizados antes del checkpoint no
+      * se vuelven a sumar a CONTADOR-JUGADORES (ya estan en
+      * SALIDAJUGCOPAM.dat/JUGCOPAM-HIST.dat via EXTEND), pero si se
+      * vuelven a pasar por validacion y acumulacion de club, porque
+      * CORTECONTROL-RECHAZOS.dat y SALIDACLUB.dat se reabren en modo
+      * OUTPUT en cada corrida y dependen de ver todo el roster.
+       1065-REPROCESAR-REGISTRO-SALTADO.
+           PERFORM 2150-VALIDAR-REGISTRO
+           IF REG-VALIDO
+               PERFORM 2170-ACUMULAR-CLUB
+           ELSE
+               PERFORM 2160-RECHAZAR-REGISTRO
+           END-IF
+           PERFORM 5000-LEER-ENTRADA
+           .
+       1065-REPROCESAR-REGISTRO-SALTADO-EXIT.EXIT.
+
+       1050-ORDENAR-ENTRADA.
+           SORT WORK-ORDENACION
+               ON ASCENDING KEY REG-JUGCOPAM-PAIS OF REG-ORDENACION
+                                REG-JUGCOPAM-CLUB OF REG-ORDENACION
+               USING ENTRADA
+               GIVING ENTRADA-ORDENADA
+           IF SORT-RETURN NOT = 0
+               DISPLAY 'ERROR ORDENANDO ENTRADA, SORT-RETURN: '
+                   SORT-RETURN
+               PERFORM 9000-FINAL
+           END-IF.
+       1050-ORDENAR-ENTRADA-EXIT.EXIT.
+
        1100-ABRIR-ARCHIVOS.
-           OPEN INPUT ENTRADA
+           OPEN INPUT ENTRADA-ORDENADA
                IF NOT FS-ENTRADA-OK
                    DISPLAY 'ERROR APERTURA ENTRADA FS: ' FS-ENTRADA
                    PERFORM 9000-FINAL
                END-IF.
-           OPEN OUTPUT SALIDA
+           IF HAY-CHECKPOINT
+               OPEN EXTEND SALIDA
+           ELSE
+               OPEN OUTPUT SALIDA
+           END-IF
                IF NOT FS-SALIDA-OK
                    DISPLAY 'ERROR APERTURA SALIDA FS: ' FS-SALIDA
                    PERFORM 9000-FINAL
                END-IF.
+           OPEN OUTPUT RECHAZOS
+               IF NOT FS-RECHAZOS-OK
+                   DISPLAY 'ERROR APERTURA RECHAZOS FS: ' FS-RECHAZOS
+                   PERFORM 9000-FINAL
+               END-IF.
+           OPEN OUTPUT SALIDACLUB
+               IF NOT FS-SALIDACLUB-OK
+                   DISPLAY 'ERROR APERTURA SALIDACLUB FS: '
+                       FS-SALIDACLUB
+                   PERFORM 9000-FINAL
+               END-IF.
+           OPEN EXTEND HIST
+               IF FS-HIST-NUEVO
+                   OPEN OUTPUT HIST
+               END-IF
+               IF NOT FS-HIST-OK
+                   DISPLAY 'ERROR APERTURA HIST FS: ' FS-HIST
+                   PERFORM 9000-FINAL
+               END-IF.
+           IF HAY-CHECKPOINT
+               OPEN EXTEND EXPORTCSV
+           ELSE
+               OPEN OUTPUT EXPORTCSV
+           END-IF
+               IF NOT FS-EXPORTCSV-OK
+                   DISPLAY 'ERROR APERTURA EXPORTCSV FS: ' FS-EXPORTCSV
+                   PERFORM 9000-FINAL
+               END-IF
+           IF NOT HAY-CHECKPOINT
+               WRITE REG-EXPORTCSV FROM WS-CABECERA-CSV
+           END-IF.
        1100-ABRIR-ARCHIVOS-EXIT.EXIT.
 
        2000-PROCESO.
-           MOVE REG-JUGCOPAM-PAIS TO WS-PAISANT
+           MOVE REG-JUGCOPAM-PAIS OF REG-ENTRADA TO WS-PAISANT
            INITIALIZE CONTADOR-JUGADORES
            INITIALIZE CONTADOR-GOLES
+           INITIALIZE CONTADOR-ASISTENCIAS
+           INITIALIZE CONTADOR-TARJETAS-AMARILLAS
+           INITIALIZE CONTADOR-TARJETAS-ROJAS
            PERFORM 2100-CORTE-PAIS UNTIL
-               REG-JUGCOPAM-PAIS <> WS-PAISANT OR FS-ENTRADA-FIN
-           PERFORM 2200-TOTALIZAR.
+               REG-JUGCOPAM-PAIS OF REG-ENTRADA <> WS-PAISANT
+               OR FS-ENTRADA-FIN
+           IF CONTADOR-JUGADORES > ZERO
+               PERFORM 2200-TOTALIZAR
+           END-IF.
        2000-PROCESO-EXIT.EXIT.
 
        2100-CORTE-PAIS.
-           ADD 1 TO CONTADOR-JUGADORES
-           ADD REG-JUGCOPAM-GOLES TO CONTADOR-GOLES
+           PERFORM 2150-VALIDAR-REGISTRO
+           IF REG-VALIDO
+               ADD 1 TO CONTADOR-JUGADORES
+               ADD REG-JUGCOPAM-GOLES OF REG-ENTRADA TO CONTADOR-GOLES
+               ADD REG-JUGCOPAM-ASIST OF REG-ENTRADA
+                   TO CONTADOR-ASISTENCIAS
+               ADD REG-JUGCOPAM-TAMA OF REG-ENTRADA
+                   TO CONTADOR-TARJETAS-AMARILLAS
+               ADD REG-JUGCOPAM-TROJ OF REG-ENTRADA
+                   TO CONTADOR-TARJETAS-ROJAS
+               PERFORM 2170-ACUMULAR-CLUB
+           ELSE
+               PERFORM 2160-RECHAZAR-REGISTRO
+           END-IF
            PERFORM 5000-LEER-ENTRADA
            .
        2100-CORTE-PAIS-EXIT.EXIT.
 
+       2150-VALIDAR-REGISTRO.
+           SET REG-VALIDO TO TRUE
+           MOVE SPACES TO WS-MOTIVO-RECHAZO
+           EVALUATE TRUE
+               WHEN REG-JUGCOPAM-POS OF REG-ENTRADA = 'POR'
+               WHEN REG-JUGCOPAM-POS OF REG-ENTRADA = 'DEF'
+               WHEN REG-JUGCOPAM-POS OF REG-ENTRADA = 'MED'
+               WHEN REG-JUGCOPAM-POS OF REG-ENTRADA = 'DEL'
+                   CONTINUE
+               WHEN OTHER
+                   SET REG-INVALIDO TO TRUE
+                   STRING 'POSICION INVALIDA: '
+                       REG-JUGCOPAM-POS OF REG-ENTRADA
+                       DELIMITED BY SIZE INTO WS-MOTIVO-RECHAZO
+           END-EVALUATE
+           IF REG-VALIDO
+               IF REG-JUGCOPAM-NUM OF REG-ENTRADA < 1
+                   SET REG-INVALIDO TO TRUE
+                   STRING 'NUMERO DE CAMISETA INVALIDO: '
+                       REG-JUGCOPAM-NUM OF REG-ENTRADA
+                       DELIMITED BY SIZE INTO WS-MOTIVO-RECHAZO
+               END-IF
+           END-IF
+           IF REG-VALIDO
+               PERFORM 2155-BUSCAR-PAIS
+               IF NOT PAIS-ENCONTRADO
+                   SET REG-INVALIDO TO TRUE
+                   STRING 'PAIS NO RECONOCIDO: '
+                       REG-JUGCOPAM-PAIS OF REG-ENTRADA
+                       DELIMITED BY SIZE INTO WS-MOTIVO-RECHAZO
+               END-IF
+           END-IF
+           .
+       2150-VALIDAR-REGISTRO-EXIT.EXIT.
+
+       2155-BUSCAR-PAIS.
+           SET WS-PAIS-ENCONTRADO TO 'N'
+           PERFORM 2156-COMPARAR-PAIS
+               VARYING WS-IDX-PAIS FROM 1 BY 1
+               UNTIL WS-IDX-PAIS > 32 OR PAIS-ENCONTRADO
+           .
+       2155-BUSCAR-PAIS-EXIT.EXIT.
+
+       2156-COMPARAR-PAIS.
+           IF TAB-PAIS (WS-IDX-PAIS) = REG-JUGCOPAM-PAIS OF REG-ENTRADA
+               SET WS-PAIS-ENCONTRADO TO 'S'
+           END-IF
+           .
+       2156-COMPARAR-PAIS-EXIT.EXIT.
+
+       2160-RECHAZAR-REGISTRO.
+           INITIALIZE REG-RECHAZO
+           MOVE REG-JUGCOPAM-NOMBRE OF REG-ENTRADA TO RCZ-NOMBRE
+           MOVE REG-JUGCOPAM-CLUB OF REG-ENTRADA TO RCZ-CLUB
+           MOVE REG-JUGCOPAM-PAIS OF REG-ENTRADA TO RCZ-PAIS
+           MOVE REG-JUGCOPAM-POS OF REG-ENTRADA TO RCZ-POS
+           MOVE REG-JUGCOPAM-NUM OF REG-ENTRADA TO RCZ-NUM
+           MOVE WS-MOTIVO-RECHAZO TO RCZ-MOTIVO
+           WRITE REG-RECHAZO
+           ADD 1 TO WS-CONTADOR-RECHAZOS
+           .
+       2160-RECHAZAR-REGISTRO-EXIT.EXIT.
+
+       2170-ACUMULAR-CLUB.
+           PERFORM 2175-BUSCAR-CLUB
+           IF CLUB-ENCONTRADO
+               MOVE WS-IDX-CLUB-HALLADO TO WS-IDX-CLUB
+           ELSE
+               IF WS-TOTAL-CLUBES >= 200
+                   DISPLAY 'TABLA DE CLUBES LLENA, SE EXCEDE EL '
+                       'LIMITE DE 200 CLUBES'
+                   PERFORM 9000-FINAL
+               END-IF
+               ADD 1 TO WS-TOTAL-CLUBES
+               MOVE WS-TOTAL-CLUBES TO WS-IDX-CLUB
+               MOVE REG-JUGCOPAM-CLUB OF REG-ENTRADA
+                   TO TC-CLUB (WS-IDX-CLUB)
+           END-IF
+           ADD 1 TO TC-JUGADORES (WS-IDX-CLUB)
+           ADD REG-JUGCOPAM-GOLES OF REG-ENTRADA
+               TO TC-GOLES (WS-IDX-CLUB)
+           .
+       2170-ACUMULAR-CLUB-EXIT.EXIT.
+
+       2175-BUSCAR-CLUB.
+           SET WS-CLUB-ENCONTRADO TO 'N'
+           MOVE ZERO TO WS-IDX-CLUB-HALLADO
+           PERFORM 2176-COMPARAR-CLUB
+               VARYING WS-IDX-CLUB FROM 1 BY 1
+               UNTIL WS-IDX-CLUB > WS-TOTAL-CLUBES OR CLUB-ENCONTRADO
+           .
+       2175-BUSCAR-CLUB-EXIT.EXIT.
+
+       2176-COMPARAR-CLUB.
+           IF TC-CLUB (WS-IDX-CLUB) = REG-JUGCOPAM-CLUB OF REG-ENTRADA
+               SET WS-CLUB-ENCONTRADO TO 'S'
+               MOVE WS-IDX-CLUB TO WS-IDX-CLUB-HALLADO
+           END-IF
+           .
+       2176-COMPARAR-CLUB-EXIT.EXIT.
+
        2200-TOTALIZAR.
            MOVE CONTADOR-JUGADORES TO TOTAL-JUGADORES-PAIS
            MOVE CONTADOR-GOLES TO TOTAL-GOLES-PAIS
+           MOVE CONTADOR-ASISTENCIAS TO TOTAL-ASISTENCIAS-PAIS
+           MOVE CONTADOR-TARJETAS-AMARILLAS
+               TO TOTAL-TARJETAS-AMARILLAS-PAIS
+           MOVE CONTADOR-TARJETAS-ROJAS TO TOTAL-TARJETAS-ROJAS-PAIS
            WRITE REG-SALIDA FROM WS-ESTRUCTURASALIDA
            ADD 1 TO WS-CONTADOR-ESCRIBO
+           PERFORM 2205-VERIFICAR-HIST-PREVIO
+           IF NOT HIST-YA-EXISTE
+               MOVE WS-EDICION-ACTUAL TO REG-HIST-EDICION
+               MOVE WS-PAISANT TO REG-HIST-PAIS
+               MOVE CONTADOR-JUGADORES TO REG-HIST-JUGADORES
+               MOVE CONTADOR-GOLES TO REG-HIST-GOLES
+               WRITE REG-HIST
+           END-IF
+           PERFORM 2260-EXPORTAR-CSV
+           PERFORM 2300-ESCRIBIR-CHECKPOINT
            .
        2200-TOTALIZAR-EXIT.EXIT.
 
+       2205-VERIFICAR-HIST-PREVIO.
+           MOVE 'N' TO WS-HIST-YA-EXISTE
+           PERFORM 2206-COMPARAR-HIST-PREVIO
+               VARYING WS-IDX-HIST-PREVIO FROM 1 BY 1
+               UNTIL WS-IDX-HIST-PREVIO > WS-TOTAL-HIST-PREVIO
+               OR HIST-YA-EXISTE
+           .
+       2205-VERIFICAR-HIST-PREVIO-EXIT.EXIT.
+
+       2206-COMPARAR-HIST-PREVIO.
+           IF THP-EDICION (WS-IDX-HIST-PREVIO) = WS-EDICION-ACTUAL
+               AND THP-PAIS (WS-IDX-HIST-PREVIO) = WS-PAISANT
+               MOVE 'S' TO WS-HIST-YA-EXISTE
+           END-IF
+           .
+       2206-COMPARAR-HIST-PREVIO-EXIT.EXIT.
+
+       2260-EXPORTAR-CSV.
+           MOVE WS-PAISANT TO WSX-PAIS
+           MOVE TOTAL-JUGADORES-PAIS TO WSX-JUGADORES
+           MOVE TOTAL-GOLES-PAIS TO WSX-GOLES
+           MOVE TOTAL-ASISTENCIAS-PAIS TO WSX-ASISTENCIAS
+           MOVE TOTAL-TARJETAS-AMARILLAS-PAIS TO WSX-TARJETAS-AMARILLAS
+           MOVE TOTAL-TARJETAS-ROJAS-PAIS TO WSX-TARJETAS-ROJAS
+           WRITE REG-EXPORTCSV FROM WS-LINEA-CSV
+           .
+       2260-EXPORTAR-CSV-EXIT.EXIT.
+
+       2300-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE WS-PAISANT TO CKP-PAIS
+           MOVE SPACE TO CKP-SEPARADOR
+           MOVE WS-CONTADOR-LECTURA TO CKP-POSICION
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT
+           .
+       2300-ESCRIBIR-CHECKPOINT-EXIT.EXIT.
+
+       2500-LIMPIAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE SPACES TO CKP-PAIS
+           MOVE SPACE TO CKP-SEPARADOR
+           MOVE ZERO TO CKP-POSICION
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT
+           .
+       2500-LIMPIAR-CHECKPOINT-EXIT.EXIT.
+
 
        5000-LEER-ENTRADA.
-           READ ENTRADA
-           ADD 1 TO WS-CONTADOR-LECTURA
+           READ ENTRADA-ORDENADA
            EVALUATE TRUE
                WHEN FS-ENTRADA-OK
                    ADD 1 TO WS-CONTADOR-LECTURA
@@ -119,12 +673,59 @@
            END-EVALUATE
            .
            5000-LEER-ENTRADA-EXIT.EXIT.
+
+       7000-GENERAR-CLUBES.
+           PERFORM 7100-ESCRIBIR-CLUB
+               VARYING WS-IDX-CLUB FROM 1 BY 1
+               UNTIL WS-IDX-CLUB > WS-TOTAL-CLUBES
+           .
+       7000-GENERAR-CLUBES-EXIT.EXIT.
+
+       7100-ESCRIBIR-CLUB.
+           MOVE TC-CLUB (WS-IDX-CLUB) TO WS-CLUBSAL
+           MOVE TC-JUGADORES (WS-IDX-CLUB) TO TOTAL-JUGADORES-CLUB
+           MOVE TC-GOLES (WS-IDX-CLUB) TO TOTAL-GOLES-CLUB
+           WRITE REG-SALIDACLUB FROM WS-ESTRUCTURACLUB
+           .
+       7100-ESCRIBIR-CLUB-EXIT.EXIT.
+
+      * AUDITORIA se abre, escribe y cierra aqui mismo en lugar de en
+      * 1100-ABRIR-ARCHIVOS, para que el registro de auditoria quede
+      * asentado aun cuando 9000-FINAL se alcance por un aborto
+      * temprano (antes de que 1100-ABRIR-ARCHIVOS llegue a correr).
+       8000-REGISTRAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF FS-AUDITORIA-NUEVO
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           IF FS-AUDITORIA-OK
+               ACCEPT WS-FECHA-AUDITORIA FROM DATE YYYYMMDD
+               ACCEPT WS-HORA-AUDITORIA FROM TIME
+               MOVE WS-FECHA-AUDITORIA TO WSA-FECHA
+               MOVE WS-HORA-AUDITORIA TO WSA-HORA
+               MOVE WS-CONTADOR-LECTURA TO WSA-REGISTROS-LEIDOS
+               MOVE WS-CONTADOR-ESCRIBO TO WSA-PAISES-ESCRITOS
+               MOVE WS-CONTADOR-RECHAZOS TO WSA-REGISTROS-RECHAZADOS
+               WRITE REG-AUDITORIA FROM WS-LINEA-AUDITORIA
+               CLOSE AUDITORIA
+           ELSE
+               DISPLAY 'ERROR APERTURA AUDITORIA FS: ' FS-AUDITORIA
+           END-IF
+           .
+       8000-REGISTRAR-AUDITORIA-EXIT.EXIT.
+
        9000-FINAL.
-           CLOSE ENTRADA
+           PERFORM 8000-REGISTRAR-AUDITORIA
+           CLOSE ENTRADA-ORDENADA
            CLOSE SALIDA
+           CLOSE RECHAZOS
+           CLOSE SALIDACLUB
+           CLOSE HIST
+           CLOSE EXPORTCSV
            DISPLAY '***************************************************'
            DISPLAY 'TOTAL ARCHIVOS LEIDOS: ' WS-CONTADOR-ESCRIBO
            DISPLAY 'TOTAL ARCHIVOS ESCRITOS: ' WS-CONTADOR-LECTURA
+           DISPLAY 'TOTAL REGISTROS RECHAZADOS: ' WS-CONTADOR-RECHAZOS
            DISPLAY '***************************************************'
            .
 
